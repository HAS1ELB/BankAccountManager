@@ -0,0 +1,10 @@
+      *> Enregistrement du fichier maître des comptes (COMPTES.DAT).
+      *> Inclus par COPY dans la FD de chaque programme qui lit ou
+      *> écrit le fichier maître (BankAccountManager, BankInterestBatch).
+           05 NUMERO-COMPTE        PIC 9(5).
+           05 NOM-TITULAIRE        PIC X(20).
+           05 SOLDE                PIC S9(9)V99.
+           05 LIMITE-DECOUVERT     PIC 9(7)V99.
+           05 TYPE-COMPTE          PIC X(1).
+              88 COMPTE-CHEQUES    VALUE "C".
+              88 COMPTE-EPARGNE    VALUE "S".
