@@ -0,0 +1,15 @@
+      *> Enregistrement du journal des mouvements (JOURNAL.DAT).
+      *> Une ligne par dépôt/retrait posté, conservée pour justifier
+      *> le solde courant d'un compte et pour le rapport de fin de
+      *> journée (totaux de contrôle).
+           05 MVT-NUMERO-COMPTE    PIC 9(5).
+           05 MVT-DATE             PIC 9(8).
+           05 MVT-HEURE            PIC 9(6).
+           05 MVT-TYPE             PIC X(1).
+              88 MVT-DEPOT         VALUE "D".
+              88 MVT-RETRAIT       VALUE "R".
+              88 MVT-OUVERTURE     VALUE "O".
+              88 MVT-INTERET       VALUE "I".
+              88 MVT-FERMETURE     VALUE "F".
+           05 MVT-MONTANT          PIC 9(9)V99.
+           05 MVT-SOLDE-APRES      PIC S9(9)V99.
