@@ -1,33 +1,149 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BankAccountManager.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "COMPTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-FS-COMPTES.
+
+           SELECT TRANSACTION-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOURNAL.
+
+           SELECT RAPPORT-FILE ASSIGN TO "RAPPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RAPPORT.
+
+           SELECT LOT-TRANSACTIONS ASSIGN TO "LOT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-LOT.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  COMPTE-REC.
+           COPY "cpycte.cpy".
+
+       FD  TRANSACTION-JOURNAL.
+       01  MVT-REC.
+           COPY "cpymvt.cpy".
+
+       FD  RAPPORT-FILE.
+       01  LIGNE-RAPPORT             PIC X(80).
+
+      *> Fichier plat des transactions à poster en lot (fin journée) :
+      *> un enregistrement par dépôt/retrait, format fixe sans
+      *> délimiteur.
+       FD  LOT-TRANSACTIONS.
+       01  ENR-LOT.
+           05 LOT-NUMERO-COMPTE      PIC 9(5).
+           05 LOT-TYPE               PIC X(1).
+           05 LOT-MONTANT            PIC 9(9)V99.
+
+      *> Point de reprise du lot : nombre de lignes déjà postées,
+      *> réécrit après chaque tranche pour permettre un redémarrage
+      *> sans double comptabilisation.
+       FD  CHECKPOINT-FILE.
+       01  LIGNE-CHECKPOINT          PIC 9(10).
+
        WORKING-STORAGE SECTION.
-           01 NUM-COMPTES         PIC 9(2) VALUE 0.
-           01 TABLE-COMPTES.
-              05 COMPTE OCCURS 10 TIMES.
-                 10 NUMERO-COMPTE   PIC 9(5).
-                 10 NOM-TITULAIRE   PIC X(20).
-                 10 SOLDE           PIC 9(9)V99.
-        
+           01 WS-FS-COMPTES         PIC X(2) VALUE "00".
+           01 WS-FS-JOURNAL         PIC X(2) VALUE "00".
+           01 WS-FS-RAPPORT         PIC X(2) VALUE "00".
+           01 WS-FS-LOT             PIC X(2) VALUE "00".
+           01 WS-FS-CHECKPOINT      PIC X(2) VALUE "00".
+           01 WS-NB-LOT-LUS         PIC 9(10) VALUE 0.
+           01 WS-DERNIER-CHECKPOINT PIC 9(10) VALUE 0.
+           01 WS-TAILLE-TRANCHE     PIC 9(3) VALUE 10.
+
            01 CHOIX-UTILISATEUR     PIC 9 VALUE 0.
            01 TEMP-NUMERO           PIC 9(5).
            01 TEMP-MONTANT          PIC 9(9)V99.
            01 TEMP-NOM              PIC X(20).
-       
+           01 TEMP-LIMITE-DECOUVERT PIC 9(7)V99.
+           01 TEMP-TYPE-COMPTE      PIC X(1).
+           01 WS-SOLDE-PROJETE      PIC S9(9)V99.
+           01 WS-SOLDE-MINIMUM      PIC S9(9)V99.
+           01 WS-FRAIS-CHEQUES      PIC 9(3)V99 VALUE 0.00.
+           01 WS-FRAIS-EPARGNE      PIC 9(3)V99 VALUE 2.50.
+           01 WS-FRAIS-COURANT      PIC 9(3)V99.
+           01 WS-MONTANT-DEBIT      PIC 9(9)V99.
+           01 WS-MVT-TYPE-COURANT   PIC X(1).
+
+           01 WS-DERNIERS-MVT.
+              05 WS-MVT-ENTRY OCCURS 5 TIMES.
+                 10 WS-MVT-DATE      PIC 9(8).
+                 10 WS-MVT-HEURE     PIC 9(6).
+                 10 WS-MVT-TYPE      PIC X(1).
+                 10 WS-MVT-MONTANT   PIC 9(9)V99.
+                 10 WS-MVT-SOLDE     PIC S9(9)V99.
+           01 WS-NB-MVT-TROUVES     PIC 9(5) VALUE 0.
+           01 WS-IDX-MVT            PIC 9(2).
+           01 WS-IDX-AFFICHAGE      PIC 9(2).
+           01 WS-NB-A-AFFICHER      PIC 9(2).
+           01 WS-DEPART-AFFICHAGE   PIC 9(2).
+
+           01 WS-TOTAL-SOLDES       PIC S9(11)V99 VALUE 0.
+           01 WS-TOTAL-JOURNAL      PIC S9(11)V99 VALUE 0.
+           01 WS-SOLDE-EDIT         PIC -(9)9.99.
+           01 WS-TOTAL-EDIT         PIC -(11)9.99.
+           01 WS-DATE-SYS           PIC 9(8).
+           01 WS-TIME-SYS           PIC 9(6).
+
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
-           PERFORM MENU
+           PERFORM OUVRIR-FICHIERS
+           PERFORM MENU-PRINCIPAL
+           PERFORM FERMER-FICHIERS
            STOP RUN.
 
-       MENU.
+       OUVRIR-FICHIERS.
+           OPEN I-O ACCOUNT-MASTER
+           IF WS-FS-COMPTES = "35"
+              OPEN OUTPUT ACCOUNT-MASTER
+              CLOSE ACCOUNT-MASTER
+              OPEN I-O ACCOUNT-MASTER
+           END-IF.
+
+           OPEN EXTEND TRANSACTION-JOURNAL
+           IF WS-FS-JOURNAL = "35"
+              OPEN OUTPUT TRANSACTION-JOURNAL
+           END-IF.
+
+       FERMER-FICHIERS.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-JOURNAL.
+
+       JOURNALISER-MOUVEMENT.
+           ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD.
+           ACCEPT WS-TIME-SYS FROM TIME.
+           MOVE NUMERO-COMPTE    TO MVT-NUMERO-COMPTE
+           MOVE WS-DATE-SYS      TO MVT-DATE
+           MOVE WS-TIME-SYS      TO MVT-HEURE
+           MOVE WS-MVT-TYPE-COURANT TO MVT-TYPE
+           MOVE TEMP-MONTANT     TO MVT-MONTANT
+           MOVE SOLDE            TO MVT-SOLDE-APRES
+           WRITE MVT-REC.
+
+       MENU-PRINCIPAL.
         DISPLAY "==== MENU ====".
         DISPLAY "1. Ajouter un compte"
         DISPLAY "2. Consulter un solde".
         DISPLAY "3. Effectuer un dépôt".
         DISPLAY "4. Effectuer un retrait".
         DISPLAY "5. Afficher un rapport".
-        DISPLAY "6. Quitter"
+        DISPLAY "6. Modifier le nom du titulaire".
+        DISPLAY "7. Fermer un compte".
+        DISPLAY "8. Traitement par lot (fin de journée)".
+        DISPLAY "9. Quitter"
         ACCEPT CHOIX-UTILISATEUR.
 
         EVALUATE CHOIX-UTILISATEUR
@@ -42,39 +158,445 @@
          WHEN 5
           PERFORM AFFICHER-RAPPORT
          WHEN 6
+          PERFORM MODIFIER-TITULAIRE
+         WHEN 7
+          PERFORM FERMER-COMPTE
+         WHEN 8
+          PERFORM TRAITEMENT-LOT
+         WHEN 9
           DISPLAY "Au revoir!"
          WHEN OTHER
           DISPLAY "Choix non valide, réessayer."
+          PERFORM MENU-PRINCIPAL
          END-EVALUATE.
 
        AJOUTER-COMPTE.
-        IF NUM-COMPTES < 10
-         ADD 1 TO NUM-COMPTES
-         DISPLAY "Entrer le numéro de compte : ".
-         ACCEPT TEMP-NUMERO.
-         DISPLAY "Entrer le nom du titulaire : ".
-         ACCEPT TEMP-NOM.
-         DISPLAY "Entrer le solde initial : ".
-         ACCEPT TEMP-MONTANT.
-
-         MOVE TEMP-NUMERO TO NUMERO-COMPTE(NUM-COMPTES)
-         MOVE TEMP-NOM TO NOM-TITULAIRE(NUM-COMPTES)
-         MOVE TEMP-MONTANT TO SOLDE(NUM-COMPTES)
-        else
-         DISPLAY "Table pleine, impossible d'ajouter d'autres comptes."
-        END-IF.
+        DISPLAY "Entrer le numéro de compte : ".
+        ACCEPT TEMP-NUMERO.
+        DISPLAY "Entrer le nom du titulaire : ".
+        ACCEPT TEMP-NOM.
 
+        DISPLAY "Type de compte (C=Chèques, S=Épargne) : ".
+        ACCEPT TEMP-TYPE-COMPTE.
 
-        PERFORM MENU.
+        IF TEMP-NUMERO = 0
+           DISPLAY "Numéro de compte invalide."
+        ELSE IF TEMP-NOM = SPACES OR TEMP-NOM = LOW-VALUES
+           DISPLAY "Le nom du titulaire ne peut pas être vide."
+        ELSE IF TEMP-TYPE-COMPTE NOT = "C"
+                AND TEMP-TYPE-COMPTE NOT = "S"
+           DISPLAY "Type de compte invalide (C ou S attendu)."
+        ELSE
+           DISPLAY "Entrer le solde initial : "
+           ACCEPT TEMP-MONTANT
+
+           MOVE TEMP-NUMERO TO NUMERO-COMPTE
+           MOVE TEMP-NOM TO NOM-TITULAIRE
+           MOVE TEMP-MONTANT TO SOLDE
+           MOVE TEMP-TYPE-COMPTE TO TYPE-COMPTE
+
+           IF COMPTE-EPARGNE
+              MOVE 0 TO LIMITE-DECOUVERT
+           ELSE
+              DISPLAY "Entrer la limite de découvert autorisée : "
+              ACCEPT TEMP-LIMITE-DECOUVERT
+              MOVE TEMP-LIMITE-DECOUVERT TO LIMITE-DECOUVERT
+           END-IF
+
+           WRITE COMPTE-REC
+            INVALID KEY
+             DISPLAY "Ce numéro de compte existe déjà."
+            NOT INVALID KEY
+             MOVE "O" TO WS-MVT-TYPE-COURANT
+             PERFORM JOURNALISER-MOUVEMENT
+             DISPLAY "Compte ajouté avec succès."
+           END-WRITE
+        END-IF.
+
+        PERFORM MENU-PRINCIPAL.
 
        CONSULTER-SOLDE.
-        DISPLAY "Fonction non implémentée pour l'instant.".
+        DISPLAY "Entrer le numéro de compte : ".
+        ACCEPT TEMP-NUMERO.
+        MOVE TEMP-NUMERO TO NUMERO-COMPTE.
+
+        READ ACCOUNT-MASTER KEY IS NUMERO-COMPTE
+         INVALID KEY
+          DISPLAY "Compte introuvable."
+         NOT INVALID KEY
+          MOVE SOLDE TO WS-SOLDE-EDIT
+          DISPLAY "Titulaire            : " NOM-TITULAIRE
+          DISPLAY "Type de compte       : " TYPE-COMPTE
+          DISPLAY "Solde actuel         : " WS-SOLDE-EDIT
+          DISPLAY "Limite de découvert  : " LIMITE-DECOUVERT
+          PERFORM RECHERCHER-DERNIERS-MOUVEMENTS
+          PERFORM AFFICHER-DERNIERS-MOUVEMENTS
+        END-READ.
+
+        PERFORM MENU-PRINCIPAL.
+
+       RECHERCHER-DERNIERS-MOUVEMENTS.
+        MOVE 0 TO WS-NB-MVT-TROUVES.
+        CLOSE TRANSACTION-JOURNAL.
+        OPEN INPUT TRANSACTION-JOURNAL.
+        MOVE "00" TO WS-FS-JOURNAL.
+
+        PERFORM UNTIL WS-FS-JOURNAL = "10"
+           READ TRANSACTION-JOURNAL
+              AT END
+                 MOVE "10" TO WS-FS-JOURNAL
+              NOT AT END
+                 IF MVT-NUMERO-COMPTE = TEMP-NUMERO
+                    ADD 1 TO WS-NB-MVT-TROUVES
+                    COMPUTE WS-IDX-MVT =
+                       FUNCTION MOD(WS-NB-MVT-TROUVES - 1, 5) + 1
+                    MOVE MVT-DATE        TO WS-MVT-DATE(WS-IDX-MVT)
+                    MOVE MVT-HEURE       TO WS-MVT-HEURE(WS-IDX-MVT)
+                    MOVE MVT-TYPE        TO WS-MVT-TYPE(WS-IDX-MVT)
+                    MOVE MVT-MONTANT     TO WS-MVT-MONTANT(WS-IDX-MVT)
+                    MOVE MVT-SOLDE-APRES TO WS-MVT-SOLDE(WS-IDX-MVT)
+                 END-IF
+           END-READ
+        END-PERFORM.
+
+        CLOSE TRANSACTION-JOURNAL.
+        OPEN EXTEND TRANSACTION-JOURNAL.
+
+       AFFICHER-DERNIERS-MOUVEMENTS.
+        DISPLAY "Dernières opérations :".
+        IF WS-NB-MVT-TROUVES = 0
+           DISPLAY "  (aucune opération enregistrée)"
+        ELSE
+           IF WS-NB-MVT-TROUVES <= 5
+              MOVE 1 TO WS-DEPART-AFFICHAGE
+              MOVE WS-NB-MVT-TROUVES TO WS-NB-A-AFFICHER
+           ELSE
+              COMPUTE WS-DEPART-AFFICHAGE =
+                 FUNCTION MOD(WS-NB-MVT-TROUVES, 5) + 1
+              MOVE 5 TO WS-NB-A-AFFICHER
+           END-IF
+           MOVE WS-DEPART-AFFICHAGE TO WS-IDX-AFFICHAGE
+           PERFORM WS-NB-A-AFFICHER TIMES
+              MOVE WS-MVT-SOLDE(WS-IDX-AFFICHAGE) TO WS-SOLDE-EDIT
+              DISPLAY "  " WS-MVT-DATE(WS-IDX-AFFICHAGE) " "
+                      WS-MVT-TYPE(WS-IDX-AFFICHAGE) " "
+                      WS-MVT-MONTANT(WS-IDX-AFFICHAGE) " solde="
+                      WS-SOLDE-EDIT
+              IF WS-IDX-AFFICHAGE = 5
+                 MOVE 1 TO WS-IDX-AFFICHAGE
+              ELSE
+                 ADD 1 TO WS-IDX-AFFICHAGE
+              END-IF
+           END-PERFORM
+        END-IF.
 
        EFFECTUER-DEPOT.
-        DISPLAY "Fonction non implémentée pour l'instant.".
+        DISPLAY "Entrer le numéro de compte : ".
+        ACCEPT TEMP-NUMERO.
+        MOVE TEMP-NUMERO TO NUMERO-COMPTE.
+
+        READ ACCOUNT-MASTER KEY IS NUMERO-COMPTE
+         INVALID KEY
+          DISPLAY "Compte introuvable."
+         NOT INVALID KEY
+          DISPLAY "Entrer le montant du dépôt : "
+          ACCEPT TEMP-MONTANT
+          PERFORM POSTER-DEPOT
+        END-READ.
+
+        PERFORM MENU-PRINCIPAL.
+
+       POSTER-DEPOT.
+        ADD TEMP-MONTANT TO SOLDE
+        REWRITE COMPTE-REC
+         INVALID KEY
+          DISPLAY "Erreur lors de la mise à jour du compte."
+         NOT INVALID KEY
+          MOVE "D" TO WS-MVT-TYPE-COURANT
+          PERFORM JOURNALISER-MOUVEMENT
+          MOVE SOLDE TO WS-SOLDE-EDIT
+          DISPLAY "Dépôt effectué. Nouveau solde : " WS-SOLDE-EDIT
+        END-REWRITE.
 
        EFFECTUER-RETRAIT.
-        DISPLAY "Fonction non implémentée pour l'instant.".
-    
+        DISPLAY "Entrer le numéro de compte : ".
+        ACCEPT TEMP-NUMERO.
+        MOVE TEMP-NUMERO TO NUMERO-COMPTE.
+
+        READ ACCOUNT-MASTER KEY IS NUMERO-COMPTE
+         INVALID KEY
+          DISPLAY "Compte introuvable."
+         NOT INVALID KEY
+          DISPLAY "Entrer le montant du retrait : "
+          ACCEPT TEMP-MONTANT
+          PERFORM POSTER-RETRAIT
+        END-READ.
+
+        PERFORM MENU-PRINCIPAL.
+
+       POSTER-RETRAIT.
+        IF COMPTE-EPARGNE
+           MOVE WS-FRAIS-EPARGNE TO WS-FRAIS-COURANT
+        ELSE
+           MOVE WS-FRAIS-CHEQUES TO WS-FRAIS-COURANT
+        END-IF.
+        COMPUTE WS-MONTANT-DEBIT = TEMP-MONTANT + WS-FRAIS-COURANT.
+        COMPUTE WS-SOLDE-PROJETE = SOLDE - WS-MONTANT-DEBIT.
+
+        IF COMPTE-EPARGNE
+           MOVE 0 TO WS-SOLDE-MINIMUM
+        ELSE
+           COMPUTE WS-SOLDE-MINIMUM = 0 - LIMITE-DECOUVERT
+        END-IF.
+
+        IF WS-SOLDE-PROJETE < WS-SOLDE-MINIMUM
+           IF COMPTE-EPARGNE
+              DISPLAY "Fonds insuffisants : un compte épargne ne peut "
+                      "pas être à découvert (frais inclus : "
+                      WS-FRAIS-COURANT ")."
+           ELSE
+              DISPLAY "Fonds insuffisants, découvert autorisé : "
+                      LIMITE-DECOUVERT
+           END-IF
+        ELSE
+           MOVE WS-SOLDE-PROJETE TO SOLDE
+           REWRITE COMPTE-REC
+            INVALID KEY
+             DISPLAY "Erreur lors de la mise à jour du compte."
+            NOT INVALID KEY
+             MOVE "R" TO WS-MVT-TYPE-COURANT
+             MOVE WS-MONTANT-DEBIT TO TEMP-MONTANT
+             PERFORM JOURNALISER-MOUVEMENT
+             MOVE SOLDE TO WS-SOLDE-EDIT
+             DISPLAY "Retrait effectué (frais : " WS-FRAIS-COURANT
+                     "). Nouveau solde : " WS-SOLDE-EDIT
+           END-REWRITE
+        END-IF.
+
        AFFICHER-RAPPORT.
-        DISPLAY "Fonction non implémentée pour l'instant.".
\ No newline at end of file
+        OPEN OUTPUT RAPPORT-FILE.
+
+        MOVE "=== RAPPORT DE FIN DE JOURNEE ===" TO LIGNE-RAPPORT
+        WRITE LIGNE-RAPPORT.
+        MOVE "N° COMPTE   TITULAIRE             SOLDE" TO LIGNE-RAPPORT
+        WRITE LIGNE-RAPPORT.
+
+        MOVE 0 TO WS-TOTAL-SOLDES.
+        MOVE ZEROS TO NUMERO-COMPTE.
+        MOVE "00" TO WS-FS-COMPTES.
+        START ACCOUNT-MASTER KEY IS NOT LESS THAN NUMERO-COMPTE
+         INVALID KEY
+          MOVE "10" TO WS-FS-COMPTES
+        END-START.
+
+        PERFORM UNTIL WS-FS-COMPTES = "10"
+           READ ACCOUNT-MASTER NEXT RECORD
+              AT END
+                 MOVE "10" TO WS-FS-COMPTES
+              NOT AT END
+                 ADD SOLDE TO WS-TOTAL-SOLDES
+                 MOVE SOLDE TO WS-SOLDE-EDIT
+                 STRING NUMERO-COMPTE   DELIMITED BY SIZE
+                        "   "           DELIMITED BY SIZE
+                        NOM-TITULAIRE   DELIMITED BY SIZE
+                        "  "            DELIMITED BY SIZE
+                        WS-SOLDE-EDIT   DELIMITED BY SIZE
+                   INTO LIGNE-RAPPORT
+                 WRITE LIGNE-RAPPORT
+           END-READ
+        END-PERFORM.
+
+        MOVE SPACES TO LIGNE-RAPPORT
+        WRITE LIGNE-RAPPORT.
+        MOVE WS-TOTAL-SOLDES TO WS-TOTAL-EDIT
+        STRING "TOTAL DES SOLDES : " DELIMITED BY SIZE
+               WS-TOTAL-EDIT         DELIMITED BY SIZE
+          INTO LIGNE-RAPPORT
+        WRITE LIGNE-RAPPORT.
+
+        PERFORM CALCULER-TOTAL-JOURNAL.
+        MOVE WS-TOTAL-JOURNAL TO WS-TOTAL-EDIT
+        STRING "TOTAL DU JOURNAL  : " DELIMITED BY SIZE
+               WS-TOTAL-EDIT         DELIMITED BY SIZE
+          INTO LIGNE-RAPPORT
+        WRITE LIGNE-RAPPORT.
+
+        IF WS-TOTAL-SOLDES NOT = WS-TOTAL-JOURNAL
+           MOVE "*** ECART DETECTE ENTRE COMPTES ET JOURNAL ***"
+             TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+        ELSE
+           MOVE "Rapprochement OK : comptes et journal concordent."
+             TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT
+        END-IF.
+
+        CLOSE RAPPORT-FILE.
+        DISPLAY "Rapport généré dans RAPPORT.DAT.".
+
+        PERFORM MENU-PRINCIPAL.
+
+       CALCULER-TOTAL-JOURNAL.
+        MOVE 0 TO WS-TOTAL-JOURNAL.
+        CLOSE TRANSACTION-JOURNAL.
+        OPEN INPUT TRANSACTION-JOURNAL.
+        MOVE "00" TO WS-FS-JOURNAL.
+
+        PERFORM UNTIL WS-FS-JOURNAL = "10"
+           READ TRANSACTION-JOURNAL
+              AT END
+                 MOVE "10" TO WS-FS-JOURNAL
+              NOT AT END
+                 IF MVT-RETRAIT
+                    SUBTRACT MVT-MONTANT FROM WS-TOTAL-JOURNAL
+                 ELSE
+                    ADD MVT-MONTANT TO WS-TOTAL-JOURNAL
+                 END-IF
+           END-READ
+        END-PERFORM.
+
+        CLOSE TRANSACTION-JOURNAL.
+        OPEN EXTEND TRANSACTION-JOURNAL.
+
+       MODIFIER-TITULAIRE.
+        DISPLAY "Entrer le numéro de compte : ".
+        ACCEPT TEMP-NUMERO.
+        MOVE TEMP-NUMERO TO NUMERO-COMPTE.
+
+        READ ACCOUNT-MASTER KEY IS NUMERO-COMPTE
+         INVALID KEY
+          DISPLAY "Compte introuvable."
+         NOT INVALID KEY
+          DISPLAY "Titulaire actuel : " NOM-TITULAIRE
+          DISPLAY "Entrer le nouveau nom du titulaire : "
+          ACCEPT TEMP-NOM
+
+          IF TEMP-NOM = SPACES OR TEMP-NOM = LOW-VALUES
+             DISPLAY "Le nom du titulaire ne peut pas être vide."
+          ELSE
+             MOVE TEMP-NOM TO NOM-TITULAIRE
+             REWRITE COMPTE-REC
+              INVALID KEY
+               DISPLAY "Erreur lors de la mise à jour du titulaire."
+              NOT INVALID KEY
+               DISPLAY "Titulaire mis à jour avec succès."
+             END-REWRITE
+          END-IF
+        END-READ.
+
+        PERFORM MENU-PRINCIPAL.
+
+       FERMER-COMPTE.
+        DISPLAY "Entrer le numéro de compte : ".
+        ACCEPT TEMP-NUMERO.
+        MOVE TEMP-NUMERO TO NUMERO-COMPTE.
+
+        READ ACCOUNT-MASTER KEY IS NUMERO-COMPTE
+         INVALID KEY
+          DISPLAY "Compte introuvable."
+         NOT INVALID KEY
+          IF SOLDE NOT = 0
+             DISPLAY "Impossible de fermer : le solde n'est pas nul."
+          ELSE
+             DELETE ACCOUNT-MASTER RECORD
+              INVALID KEY
+               DISPLAY "Erreur lors de la fermeture du compte."
+              NOT INVALID KEY
+               MOVE "F" TO WS-MVT-TYPE-COURANT
+               MOVE 0 TO TEMP-MONTANT
+               PERFORM JOURNALISER-MOUVEMENT
+               DISPLAY "Compte fermé avec succès."
+             END-DELETE
+          END-IF
+        END-READ.
+
+        PERFORM MENU-PRINCIPAL.
+
+       TRAITEMENT-LOT.
+        DISPLAY "=== Traitement par lot ===".
+        PERFORM LIRE-CHECKPOINT.
+
+        OPEN INPUT LOT-TRANSACTIONS.
+        IF WS-FS-LOT = "35"
+           DISPLAY "Fichier LOT.DAT introuvable, traitement annulé."
+        ELSE
+           IF WS-DERNIER-CHECKPOINT > 0
+              DISPLAY "Reprise après le point de contrôle : "
+                      WS-DERNIER-CHECKPOINT
+           END-IF
+
+           MOVE 0 TO WS-NB-LOT-LUS
+           MOVE "00" TO WS-FS-LOT
+           PERFORM UNTIL WS-FS-LOT = "10"
+              READ LOT-TRANSACTIONS
+                 AT END
+                    MOVE "10" TO WS-FS-LOT
+                 NOT AT END
+                    ADD 1 TO WS-NB-LOT-LUS
+                    IF WS-NB-LOT-LUS > WS-DERNIER-CHECKPOINT
+                       PERFORM TRAITER-ENREGISTREMENT-LOT
+                       IF FUNCTION MOD(WS-NB-LOT-LUS, WS-TAILLE-TRANCHE)
+                          = 0
+                          PERFORM ECRIRE-CHECKPOINT
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM
+
+           PERFORM VIDER-CHECKPOINT
+           CLOSE LOT-TRANSACTIONS
+           DISPLAY "Traitement par lot terminé. Enregistrements lus : "
+                   WS-NB-LOT-LUS
+        END-IF.
+
+        PERFORM MENU-PRINCIPAL.
+
+       TRAITER-ENREGISTREMENT-LOT.
+        MOVE LOT-NUMERO-COMPTE TO NUMERO-COMPTE.
+        MOVE LOT-NUMERO-COMPTE TO TEMP-NUMERO.
+        MOVE LOT-MONTANT TO TEMP-MONTANT.
+
+        READ ACCOUNT-MASTER KEY IS NUMERO-COMPTE
+         INVALID KEY
+          DISPLAY "Compte " LOT-NUMERO-COMPTE
+                  " introuvable, enregistrement ignoré."
+         NOT INVALID KEY
+          EVALUATE LOT-TYPE
+           WHEN "D"
+            PERFORM POSTER-DEPOT
+           WHEN "R"
+            PERFORM POSTER-RETRAIT
+           WHEN OTHER
+            DISPLAY "Type de transaction invalide pour le compte "
+                    LOT-NUMERO-COMPTE
+          END-EVALUATE
+        END-READ.
+
+       LIRE-CHECKPOINT.
+        MOVE 0 TO WS-DERNIER-CHECKPOINT.
+        OPEN INPUT CHECKPOINT-FILE.
+        IF WS-FS-CHECKPOINT = "00"
+           READ CHECKPOINT-FILE
+              AT END
+                 CONTINUE
+              NOT AT END
+                 MOVE LIGNE-CHECKPOINT TO WS-DERNIER-CHECKPOINT
+           END-READ
+           CLOSE CHECKPOINT-FILE
+        END-IF.
+
+       ECRIRE-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE WS-NB-LOT-LUS TO LIGNE-CHECKPOINT.
+        WRITE LIGNE-CHECKPOINT.
+        CLOSE CHECKPOINT-FILE.
+
+      *> Remet le point de contrôle à zéro une fois LOT-TRANSACTIONS
+      *> lu jusqu'à la fin sans interruption, pour qu'un prochain
+      *> LOT.DAT (nouveau lot de fin de journée) reparte du premier
+      *> enregistrement au lieu d'être pris pour une reprise.
+       VIDER-CHECKPOINT.
+        OPEN OUTPUT CHECKPOINT-FILE.
+        MOVE 0 TO LIGNE-CHECKPOINT.
+        WRITE LIGNE-CHECKPOINT.
+        CLOSE CHECKPOINT-FILE.
