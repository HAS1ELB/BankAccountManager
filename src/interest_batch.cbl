@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BankInterestBatch.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER ASSIGN TO "COMPTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NUMERO-COMPTE
+               FILE STATUS IS WS-FS-COMPTES.
+
+           SELECT TRANSACTION-JOURNAL ASSIGN TO "JOURNAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOURNAL.
+
+           SELECT RAPPORT-INTERETS ASSIGN TO "INTERETS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RAPPORT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER.
+       01  COMPTE-REC.
+           COPY "cpycte.cpy".
+
+       FD  TRANSACTION-JOURNAL.
+       01  MVT-REC.
+           COPY "cpymvt.cpy".
+
+       FD  RAPPORT-INTERETS.
+       01  LIGNE-RAPPORT            PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FS-COMPTES         PIC X(2) VALUE "00".
+           01 WS-FS-JOURNAL         PIC X(2) VALUE "00".
+           01 WS-FS-RAPPORT         PIC X(2) VALUE "00".
+
+           01 WS-TAUX-INTERET       PIC 9V9(4).
+           01 WS-TAUX-CHEQUES       PIC 9V9(4) VALUE 0.0010.
+           01 WS-TAUX-EPARGNE       PIC 9V9(4) VALUE 0.0025.
+           01 WS-MONTANT-INTERET    PIC S9(9)V99.
+           01 WS-TOTAL-INTERETS     PIC S9(11)V99 VALUE 0.
+           01 WS-NB-COMPTES-TRAITES PIC 9(5) VALUE 0.
+           01 WS-DATE-SYS           PIC 9(8).
+           01 WS-TIME-SYS           PIC 9(6).
+           01 WS-TOTAL-EDIT         PIC -(11)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           PERFORM OUVRIR-FICHIERS
+           PERFORM TRAITER-COMPTES
+           PERFORM ECRIRE-SOMMAIRE
+           PERFORM FERMER-FICHIERS
+           STOP RUN.
+
+       OUVRIR-FICHIERS.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-FS-COMPTES NOT = "00"
+              DISPLAY "Fichier des comptes introuvable"
+              STOP RUN
+           END-IF.
+
+           OPEN EXTEND TRANSACTION-JOURNAL
+           IF WS-FS-JOURNAL = "35"
+              OPEN OUTPUT TRANSACTION-JOURNAL
+           END-IF.
+
+           OPEN OUTPUT RAPPORT-INTERETS.
+
+       FERMER-FICHIERS.
+           CLOSE ACCOUNT-MASTER.
+           CLOSE TRANSACTION-JOURNAL.
+           CLOSE RAPPORT-INTERETS.
+
+       TRAITER-COMPTES.
+           MOVE ZEROS TO NUMERO-COMPTE.
+           START ACCOUNT-MASTER KEY IS NOT LESS THAN NUMERO-COMPTE
+            INVALID KEY
+             MOVE "10" TO WS-FS-COMPTES
+           END-START.
+
+           PERFORM UNTIL WS-FS-COMPTES = "10"
+              READ ACCOUNT-MASTER NEXT RECORD
+                 AT END
+                    MOVE "10" TO WS-FS-COMPTES
+                 NOT AT END
+                    PERFORM APPLIQUER-INTERET
+              END-READ
+           END-PERFORM.
+
+       APPLIQUER-INTERET.
+           IF COMPTE-EPARGNE
+              MOVE WS-TAUX-EPARGNE TO WS-TAUX-INTERET
+           ELSE
+              MOVE WS-TAUX-CHEQUES TO WS-TAUX-INTERET
+           END-IF.
+
+           COMPUTE WS-MONTANT-INTERET ROUNDED = SOLDE * WS-TAUX-INTERET.
+
+           IF WS-MONTANT-INTERET > 0
+              ADD WS-MONTANT-INTERET TO SOLDE
+              REWRITE COMPTE-REC
+               INVALID KEY
+                DISPLAY "Erreur lors de la mise à jour du compte "
+                        NUMERO-COMPTE
+               NOT INVALID KEY
+                ACCEPT WS-DATE-SYS FROM DATE YYYYMMDD
+                ACCEPT WS-TIME-SYS FROM TIME
+                MOVE NUMERO-COMPTE      TO MVT-NUMERO-COMPTE
+                MOVE WS-DATE-SYS        TO MVT-DATE
+                MOVE WS-TIME-SYS        TO MVT-HEURE
+                MOVE "I"                TO MVT-TYPE
+                MOVE WS-MONTANT-INTERET TO MVT-MONTANT
+                MOVE SOLDE              TO MVT-SOLDE-APRES
+                WRITE MVT-REC
+
+                ADD WS-MONTANT-INTERET TO WS-TOTAL-INTERETS
+                ADD 1 TO WS-NB-COMPTES-TRAITES
+              END-REWRITE
+           END-IF.
+
+       ECRIRE-SOMMAIRE.
+           MOVE "=== SOMMAIRE INTERETS MENSUELS ===" TO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
+
+           STRING "Comptes crédités          : " DELIMITED BY SIZE
+                  WS-NB-COMPTES-TRAITES           DELIMITED BY SIZE
+             INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
+
+           MOVE WS-TOTAL-INTERETS TO WS-TOTAL-EDIT
+           STRING "Total des intérêts versés : " DELIMITED BY SIZE
+                  WS-TOTAL-EDIT                   DELIMITED BY SIZE
+             INTO LIGNE-RAPPORT
+           WRITE LIGNE-RAPPORT.
+
+           DISPLAY "Traitement des intérêts terminé.".
+           DISPLAY "Comptes crédités : " WS-NB-COMPTES-TRAITES.
+           DISPLAY "Total des intérêts versés : " WS-TOTAL-EDIT.
